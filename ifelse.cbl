@@ -1,17 +1,580 @@
+      ******************************************************************
+      * PROGRAM  : IFELSE
+      * AUTHOR   : LOBSANG BARRIGA
+      * PURPOSE  : READS A SEQUENTIAL FILE OF TWO-DIGIT NUMBERS AND
+      *            CLASSIFIES EACH ONE AS BELOW OR AT/ABOVE THE
+      *            THRESHOLD (50), ONE MESSAGE PER RECORD, UNTIL THE
+      *            FILE IS EXHAUSTED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   ---------- ----  -------------------------------------------
+      *   2026-08-08  LB   CONVERTED FROM A SINGLE HARD-CODED NUMBER
+      *                    TO A BATCH READ OF NUM-IN UNTIL EOF.
+      *   2026-08-08  LB   SWITCHED TO THE SHARED CUSTREC COPYBOOK SO
+      *                    THE THRESHOLD VALUE LIVES ON A TRANSACTION
+      *                    RECORD KEYED BY CUST-ID.
+      *   2026-08-08  LB   THRESHOLD IS NOW A RUN-TIME PARAMETER --
+      *                    TAKEN FROM THE PARM ON THE EXEC STATEMENT
+      *                    (SEEN HERE AS THE COMMAND LINE) OR, IF NONE
+      *                    IS SUPPLIED, FROM THE THRESCTL CONTROL
+      *                    RECORD. NO MORE RECOMPILING TO MOVE THE
+      *                    CUTOFF.
+      *   2026-08-08  LB   REPLACED THE RAW DISPLAY LINES WITH A
+      *                    PAGINATED PRINT REPORT (IFELSE.RPT) --
+      *                    HEADING WITH RUN DATE/PAGE NUMBER, ONE
+      *                    DETAIL LINE PER RECORD, AND A CLOSING
+      *                    SUMMARY OF THE TWO CLASSIFICATION COUNTS.
+      *   2026-08-08  LB   ADDED CHECKPOINT/RESTART -- THE LAST
+      *                    RECORD NUMBER PROCESSED IS SAVED EVERY
+      *                    WS-CHECKPOINT-INTERVAL RECORDS, AND A
+      *                    RESTARTED RUN SKIPS BACK UP TO THAT POINT
+      *                    INSTEAD OF RECLASSIFYING FROM RECORD ONE.
+      *   2026-08-08  LB   THE THRESHOLD IS NOW NORMALLY MAINTAINED ON
+      *                    THE INDEXED THRESHM MASTER FILE (SEE
+      *                    THRMAINT), SO RULES CAN BE CHANGED WITHOUT
+      *                    A RECOMPILE OR A NEW THRESCTL DATASET. THE
+      *                    PARM STILL WINS WHEN SUPPLIED FOR A ONE-OFF
+      *                    OVERRIDE, AND THRESCTL IS KEPT AS A LAST
+      *                    RESORT FOR SITES WITHOUT THE MASTER FILE.
+      *   2026-08-08  LB   WIDENED THE CHECKPOINT RECORD TO CARRY THE
+      *                    RUNNING CLASSIFICATION COUNTS AND PAGE
+      *                    POSITION, NOT JUST THE RECORD NUMBER -- A
+      *                    RESTARTED RUN WAS LOSING THE PRE-RESTART
+      *                    TOTALS OUT OF THE SUMMARY AND STARTING THE
+      *                    NEXT PAGE BREAK MISLABELED AS PAGE 1.
+      *   2026-08-08  LB   ADDED THE MISSING SPACE IN THE "PAGE: "
+      *                    HEADING LITERAL. ALSO SWITCHED EVERY WRITE
+      *                    OF IFELSE.RPT FROM AFTER ADVANCING TO
+      *                    BEFORE ADVANCING -- A RESTARTED RUN'S FIRST
+      *                    DETAIL LINE AFTER THE OPEN EXTEND WAS COMING
+      *                    OUT WITH A SPURIOUS BLANK LINE AHEAD OF IT
+      *                    BECAUSE AFTER ADVANCING RE-PRIMES WITH AN
+      *                    EXTRA LINE THE FIRST TIME IT FOLLOWS A FILE
+      *                    OPEN; BEFORE ADVANCING DOES NOT AND GIVES
+      *                    THE SAME SPACING OTHERWISE.
+      *   2026-08-08  LB   CUST-ID WAS BEING ASSIGNED FROM THIS
+      *                    PROGRAM'S OWN WS-RECORD-COUNT, THE SAME
+      *                    COUNTER USERINPUT USES FOR ITS OWN RUNS, SO
+      *                    THE SAME ID NUMBER COULD SHOW UP IN BOTH
+      *                    PROGRAMS' OUTPUT FOR COMPLETELY UNRELATED
+      *                    EVENTS. CUST-ID NOW COMES FROM THE SAME
+      *                    CUSTSEQ SEQUENCE FILE USERINPUT DRAWS FROM
+      *                    (SEE CUSTREC.cpy), CARRIED ACROSS A RESTART
+      *                    BY THE CHECKPOINT RECORD LIKE THE OTHER
+      *                    RUNNING TOTALS.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "IFELSE".
        AUTHOR. LOBSANG BARRIGA.
+       DATE-WRITTEN. 2024-02-10.
+       DATE-COMPILED.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUM-FILE ASSIGN TO "NUMIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT THRESHOLD-FILE ASSIGN TO "THRESCTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-THRESH-FILE-STATUS.
+
+           SELECT THRESHOLD-MASTER ASSIGN TO "THRESHM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS TM-RULE-ID
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+           SELECT RPT-FILE ASSIGN TO "IFELSE.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "IFELSE.CKP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKP-FILE-STATUS.
+
+      * THE SHARED CUST-ID SEQUENCE, ALSO DRAWN ON BY USERINPUT (SEE
+      * CUSTREC.cpy), SO THE TWO PROGRAMS NEVER ISSUE THE SAME ID TO
+      * TWO UNRELATED EVENTS.
+           SELECT CUST-SEQ-FILE ASSIGN TO "CUSTSEQ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CSEQ-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  NUM-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 2 CHARACTERS.
+       01  NUM-RECORD.
+           05  NUM-RECORD-VALUE         PIC 9(02).
+
+      * THE CONTROL RECORD IS THE FALLBACK WAY TO FEED IN A NEW
+      * THRESHOLD WHEN NO PARM WAS SUPPLIED ON THE EXEC STATEMENT.
+       FD  THRESHOLD-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 2 CHARACTERS.
+       01  THRESHOLD-RECORD.
+           05  THRESHOLD-RECORD-VALUE   PIC 9(02).
+
+      * THE MASTER COPY OF EVERY THRESHOLD RULE, MAINTAINED VIA
+      * THRMAINT. THIS IS THE FIRST PLACE LOOKED AT WHEN NO PARM WAS
+      * SUPPLIED ON THE EXEC STATEMENT.
+       FD  THRESHOLD-MASTER.
+           COPY "THRESHM.cpy".
+
+       FD  RPT-FILE.
+       01  RPT-LINE                     PIC X(80).
+
+      * HOLDS THE LAST RECORD NUMBER SUCCESSFULLY CLASSIFIED, PLUS THE
+      * RUNNING CLASSIFICATION COUNTS AND PRINT-PAGE POSITION AS OF
+      * THAT RECORD, SO A RESTARTED RUN PICKS BACK UP WITH THE SAME
+      * TOTALS AND PAGE NUMBERING IT WOULD HAVE HAD WITHOUT THE
+      * INTERRUPTION.
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 30 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CKP-RECORD-COUNT           PIC 9(06).
+           05  CKP-COUNT-BELOW            PIC 9(06).
+           05  CKP-COUNT-AT-OR-ABOVE      PIC 9(06).
+           05  CKP-PAGE-NUMBER            PIC 9(04).
+           05  CKP-LINE-COUNT             PIC 9(02).
+           05  CKP-CUST-ID-SEQ            PIC 9(06).
+
+      * THE SHARED CUST-ID SEQUENCE (SEE CUSTREC.cpy AND THE SELECT
+      * FOR CUST-SEQ-FILE ABOVE). READ ONCE AT THE START OF A FRESH
+      * RUN AND WRITTEN BACK AT CLEAN TERMINATION SO USERINPUT'S NEXT
+      * RUN PICKS UP THE NEXT NUMBER IN LINE.
+       FD  CUST-SEQ-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 6 CHARACTERS.
+       01  CUST-SEQ-RECORD                PIC 9(06).
+
        WORKING-STORAGE SECTION.
-       01 NUM PIC 9(2) VALUE 30.
+       77  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+           88  END-OF-NUM-FILE                     VALUE "Y".
+       77  WS-RECORD-COUNT              PIC 9(06) VALUE ZERO.
+       77  WS-THRESHOLD                 PIC 9(02) VALUE 50.
+       77  WS-PARM-TEXT                 PIC X(02) VALUE SPACES.
+       77  WS-THRESH-FILE-STATUS        PIC X(02) VALUE "00".
+           88  THRESH-FILE-OK                      VALUE "00".
+       77  WS-MASTER-FILE-STATUS        PIC X(02) VALUE "00".
+           88  MASTER-FILE-OK                      VALUE "00" "02".
+       77  WS-ACTIVE-RULE-ID            PIC X(06) VALUE "DFLT01".
+       77  WS-MASTER-FOUND-SWITCH       PIC X(01) VALUE "N".
+           88  MASTER-RULE-FOUND                   VALUE "Y".
+
+       77  WS-PAGE-NUMBER                PIC 9(04) VALUE ZERO.
+       77  WS-LINE-COUNT                 PIC 9(02) VALUE ZERO.
+       77  WS-LINES-PER-PAGE             PIC 9(02) VALUE 20.
+       77  WS-COUNT-BELOW                PIC 9(06) VALUE ZERO.
+       77  WS-COUNT-AT-OR-ABOVE          PIC 9(06) VALUE ZERO.
+
+       77  WS-CHECKPOINT-INTERVAL        PIC 9(04) VALUE 0005.
+       77  WS-RESTART-COUNT              PIC 9(06) VALUE ZERO.
+       77  WS-CKP-QUOTIENT                PIC 9(06) VALUE ZERO.
+       77  WS-CKP-REMAINDER               PIC 9(04) VALUE ZERO.
+       77  WS-CKP-FILE-STATUS             PIC X(02) VALUE "00".
+           88  CKP-FILE-OK                           VALUE "00".
+
+       77  WS-CUST-ID-SEQ                 PIC 9(06) VALUE ZERO.
+       77  WS-CSEQ-FILE-STATUS            PIC X(02) VALUE "00".
+           88  CSEQ-FILE-OK                          VALUE "00".
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY                PIC 9(04).
+           05  WS-RUN-MM                  PIC 9(02).
+           05  WS-RUN-DD                  PIC 9(02).
+
+       01  WS-HEADING-LINE-1.
+           05  FILLER                     PIC X(10) VALUE "IFELSE".
+           05  FILLER                     PIC X(30)
+               VALUE "CLASIFICACION DE UMBRAL".
+           05  FILLER                     PIC X(13) VALUE "RUN DATE: ".
+           05  HL1-RUN-DATE.
+               10  HL1-YYYY               PIC 9(04).
+               10  FILLER                 PIC X(01) VALUE "-".
+               10  HL1-MM                 PIC 9(02).
+               10  FILLER                 PIC X(01) VALUE "-".
+               10  HL1-DD                 PIC 9(02).
+           05  FILLER                     PIC X(07) VALUE " PAGE: ".
+           05  HL1-PAGE-NUMBER            PIC ZZZ9.
+
+       01  WS-HEADING-LINE-2.
+           05  FILLER                     PIC X(08) VALUE "ID".
+           05  FILLER                     PIC X(08) VALUE "VALOR".
+           05  FILLER                     PIC X(20) VALUE "RESULTADO".
+
+       01  WS-DETAIL-LINE.
+           05  DL-ID                      PIC X(08).
+           05  DL-VALUE                   PIC ZZ9.
+           05  FILLER                     PIC X(05) VALUE SPACES.
+           05  DL-MESSAGE                 PIC X(40).
+
+       01  WS-SUMMARY-LINE.
+           05  SL-LABEL                   PIC X(30).
+           05  SL-COUNT                   PIC ZZZ,ZZ9.
+
+       COPY "CUSTREC.cpy".
 
        PROCEDURE DIVISION.
-           IF NUM < 50
-               DISPLAY "EL NUMERO ES MENOR QUE 50"
+      *----------------------------------------------------------------
+      * 0000-MAINLINE: DRIVES THE BATCH RUN FROM OPEN TO CLOSE.
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 0100-GET-THRESHOLD
+               THRU 0100-GET-THRESHOLD-EXIT
+           PERFORM 0200-CHECK-RESTART
+               THRU 0200-CHECK-RESTART-EXIT
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+           PERFORM 2000-PROCESS-NUM-FILE
+               THRU 2000-PROCESS-NUM-FILE-EXIT
+               UNTIL END-OF-NUM-FILE
+           PERFORM 3000-TERMINATE
+               THRU 3000-TERMINATE-EXIT
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 0100-GET-THRESHOLD: ESTABLISHES THE CLASSIFICATION CUTOFF FOR
+      *                     THIS RUN. THE PARM ON THE EXEC STATEMENT
+      *                     (PASSED THROUGH HERE AS THE COMMAND LINE)
+      *                     WINS IF PRESENT. OTHERWISE THE ACTIVE RULE
+      *                     IS LOOKED UP ON THE THRESHM MASTER FILE
+      *                     MAINTAINED BY THRMAINT; IF THAT RULE ISN'T
+      *                     ON FILE (OR THE MASTER ISN'T THERE AT
+      *                     ALL), THE OLDER THRESCTL CONTROL RECORD IS
+      *                     TRIED AS A LAST RESORT; OTHERWISE THE
+      *                     DEFAULT OF 50 STANDS.
+      *----------------------------------------------------------------
+       0100-GET-THRESHOLD.
+           ACCEPT WS-PARM-TEXT FROM COMMAND-LINE
+           IF WS-PARM-TEXT NOT = SPACES AND WS-PARM-TEXT IS NUMERIC
+               MOVE WS-PARM-TEXT TO WS-THRESHOLD
+           ELSE
+               PERFORM 0120-READ-THRESHOLD-MASTER
+                   THRU 0120-READ-THRESHOLD-MASTER-EXIT
+               IF NOT MASTER-RULE-FOUND
+                   PERFORM 0110-READ-THRESHOLD-CTL
+                       THRU 0110-READ-THRESHOLD-CTL-EXIT
+               END-IF
+           END-IF.
+       0100-GET-THRESHOLD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0110-READ-THRESHOLD-CTL: READS THE THRESCTL CONTROL RECORD
+      *                          WHEN NO PARM WAS SUPPLIED AND THE
+      *                          ACTIVE RULE ISN'T ON THE MASTER FILE.
+      *                          IF THE CONTROL FILE IS NOT THERE
+      *                          EITHER, THE DEFAULT THRESHOLD OF 50
+      *                          IS KEPT.
+      *----------------------------------------------------------------
+       0110-READ-THRESHOLD-CTL.
+           OPEN INPUT THRESHOLD-FILE
+           IF THRESH-FILE-OK
+               READ THRESHOLD-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE THRESHOLD-RECORD-VALUE TO WS-THRESHOLD
+               END-READ
+               CLOSE THRESHOLD-FILE
+           END-IF.
+       0110-READ-THRESHOLD-CTL-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0120-READ-THRESHOLD-MASTER: LOOKS UP THE ACTIVE RULE ON THE
+      *                             INDEXED THRESHM MASTER FILE. THIS
+      *                             IS THE NORMAL, EVERYDAY SOURCE OF
+      *                             THE THRESHOLD -- THRESCTL AND THE
+      *                             HARD-CODED DEFAULT ONLY MATTER
+      *                             WHEN THIS LOOKUP COMES UP EMPTY.
+      *----------------------------------------------------------------
+       0120-READ-THRESHOLD-MASTER.
+           MOVE "N" TO WS-MASTER-FOUND-SWITCH
+           OPEN INPUT THRESHOLD-MASTER
+           IF MASTER-FILE-OK
+               MOVE WS-ACTIVE-RULE-ID TO TM-RULE-ID
+               READ THRESHOLD-MASTER
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE TM-THRESHOLD-VALUE TO WS-THRESHOLD
+                       MOVE "Y" TO WS-MASTER-FOUND-SWITCH
+               END-READ
+               CLOSE THRESHOLD-MASTER
+           END-IF.
+       0120-READ-THRESHOLD-MASTER-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0200-CHECK-RESTART: LOOKS FOR A CHECKPOINT LEFT BY A PRIOR
+      *                     RUN THAT DID NOT REACH END OF FILE. IF
+      *                     ONE EXISTS, ITS RECORD NUMBER BECOMES THE
+      *                     POINT THIS RUN RESUMES FROM, AND THE
+      *                     CLASSIFICATION COUNTS, PAGE POSITION, AND
+      *                     CUST-ID SEQUENCE SAVED WITH IT ARE
+      *                     RESTORED SO THE SUMMARY, PAGE NUMBERING,
+      *                     AND ID NUMBERING ALL STAY CORRECT ACROSS
+      *                     THE RESTART. WHEN THERE IS NO RESTART IN
+      *                     PROGRESS, THE CUST-ID SEQUENCE INSTEAD
+      *                     STARTS FROM WHEREVER CUSTSEQ LEFT OFF.
+      *----------------------------------------------------------------
+       0200-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKP-FILE-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKP-RECORD-COUNT TO WS-RESTART-COUNT
+                       MOVE CKP-COUNT-BELOW TO WS-COUNT-BELOW
+                       MOVE CKP-COUNT-AT-OR-ABOVE
+                           TO WS-COUNT-AT-OR-ABOVE
+                       MOVE CKP-PAGE-NUMBER TO WS-PAGE-NUMBER
+                       MOVE CKP-LINE-COUNT TO WS-LINE-COUNT
+                       MOVE CKP-CUST-ID-SEQ TO WS-CUST-ID-SEQ
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-RESTART-COUNT = ZERO
+               PERFORM 0210-GET-CUST-SEQ
+                   THRU 0210-GET-CUST-SEQ-EXIT
+           END-IF.
+       0200-CHECK-RESTART-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0210-GET-CUST-SEQ: STARTS THIS RUN'S CUST-ID NUMBERING FROM
+      *                    WHEREVER THE SHARED CUSTSEQ SEQUENCE LEFT
+      *                    OFF. IF CUSTSEQ ISN'T THERE YET, NUMBERING
+      *                    STARTS AT 000001, THE SAME AS USERINPUT'S
+      *                    FIRST-RUN CONVENTION.
+      *----------------------------------------------------------------
+       0210-GET-CUST-SEQ.
+           MOVE ZERO TO WS-CUST-ID-SEQ
+           OPEN INPUT CUST-SEQ-FILE
+           IF CSEQ-FILE-OK
+               READ CUST-SEQ-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CUST-SEQ-RECORD TO WS-CUST-ID-SEQ
+               END-READ
+               CLOSE CUST-SEQ-FILE
+           END-IF.
+       0210-GET-CUST-SEQ-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE: OPENS THE INPUT FILE AND EITHER STARTS THE
+      *                  REPORT FRESH OR, ON A RESTART, SKIPS AHEAD
+      *                  TO THE CHECKPOINTED RECORD AND EXTENDS THE
+      *                  REPORT ALREADY IN PROGRESS.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT NUM-FILE
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           IF WS-RESTART-COUNT > ZERO
+               OPEN EXTEND RPT-FILE
+               PERFORM 1050-SKIP-TO-RESTART
+                   THRU 1050-SKIP-TO-RESTART-EXIT
+           ELSE
+               OPEN OUTPUT RPT-FILE
+               PERFORM 1100-WRITE-HEADING
+                   THRU 1100-WRITE-HEADING-EXIT
+           END-IF
+           PERFORM 2100-READ-NUM-FILE
+               THRU 2100-READ-NUM-FILE-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1050-SKIP-TO-RESTART: RE-READS NUM-FILE UP TO THE CHECKPOINTED
+      *                       RECORD WITHOUT RECLASSIFYING ANY OF
+      *                       THOSE RECORDS.
+      *----------------------------------------------------------------
+       1050-SKIP-TO-RESTART.
+           PERFORM 1060-SKIP-ONE-RECORD
+               THRU 1060-SKIP-ONE-RECORD-EXIT
+               UNTIL WS-RECORD-COUNT >= WS-RESTART-COUNT
+                  OR END-OF-NUM-FILE.
+       1050-SKIP-TO-RESTART-EXIT.
+           EXIT.
+
+       1060-SKIP-ONE-RECORD.
+           PERFORM 2100-READ-NUM-FILE
+               THRU 2100-READ-NUM-FILE-EXIT
+           IF NOT END-OF-NUM-FILE
+               ADD 1 TO WS-RECORD-COUNT
+           END-IF.
+       1060-SKIP-ONE-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1100-WRITE-HEADING: STARTS A NEW REPORT PAGE -- RUN DATE,
+      *                     PAGE NUMBER, AND COLUMN HEADINGS.
+      *----------------------------------------------------------------
+       1100-WRITE-HEADING.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE ZERO TO WS-LINE-COUNT
+           MOVE WS-RUN-YYYY TO HL1-YYYY
+           MOVE WS-RUN-MM TO HL1-MM
+           MOVE WS-RUN-DD TO HL1-DD
+           MOVE WS-PAGE-NUMBER TO HL1-PAGE-NUMBER
+           WRITE RPT-LINE FROM WS-HEADING-LINE-1
+               BEFORE ADVANCING 2 LINES
+           WRITE RPT-LINE FROM WS-HEADING-LINE-2
+               BEFORE ADVANCING 1 LINE.
+       1100-WRITE-HEADING-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-PROCESS-NUM-FILE: CLASSIFIES ONE RECORD AND READS THE
+      *                        NEXT ONE.
+      *----------------------------------------------------------------
+       2000-PROCESS-NUM-FILE.
+           ADD 1 TO WS-RECORD-COUNT
+           ADD 1 TO WS-CUST-ID-SEQ
+           MOVE WS-CUST-ID-SEQ TO CUST-ID
+           MOVE NUM-RECORD-VALUE TO CUST-THRESHOLD-VALUE
+           PERFORM 2200-CLASSIFY-NUM
+               THRU 2200-CLASSIFY-NUM-EXIT
+           DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKP-QUOTIENT REMAINDER WS-CKP-REMAINDER
+           IF WS-CKP-REMAINDER = ZERO
+               PERFORM 2300-WRITE-CHECKPOINT
+                   THRU 2300-WRITE-CHECKPOINT-EXIT
+           END-IF
+           PERFORM 2100-READ-NUM-FILE
+               THRU 2100-READ-NUM-FILE-EXIT.
+       2000-PROCESS-NUM-FILE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2100-READ-NUM-FILE: READS THE NEXT NUMBER, SETTING THE EOF
+      *                     SWITCH WHEN THE FILE IS EXHAUSTED.
+      *----------------------------------------------------------------
+       2100-READ-NUM-FILE.
+           READ NUM-FILE
+               AT END
+                   SET END-OF-NUM-FILE TO TRUE
+           END-READ.
+       2100-READ-NUM-FILE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2200-CLASSIFY-NUM: APPLIES THE THRESHOLD TEST AND DISPLAYS
+      *                    THE RESULT FOR THE CURRENT RECORD.
+      *----------------------------------------------------------------
+       2200-CLASSIFY-NUM.
+           IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+               PERFORM 1100-WRITE-HEADING
+                   THRU 1100-WRITE-HEADING-EXIT
+           END-IF
+
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE CUST-ID TO DL-ID
+           MOVE CUST-THRESHOLD-VALUE TO DL-VALUE
+
+           IF CUST-THRESHOLD-VALUE < WS-THRESHOLD
+               ADD 1 TO WS-COUNT-BELOW
+               STRING "EL NUMERO ES MENOR QUE " WS-THRESHOLD
+                   DELIMITED BY SIZE INTO DL-MESSAGE
            ELSE
-               DISPLAY "EL NUMERO ES MAYOR MAYOR O IGUAL A 50"
+               ADD 1 TO WS-COUNT-AT-OR-ABOVE
+               STRING "EL NUMERO ES MAYOR O IGUAL A " WS-THRESHOLD
+                   DELIMITED BY SIZE INTO DL-MESSAGE
            END-IF
-       STOP RUN.
\ No newline at end of file
+
+           WRITE RPT-LINE FROM WS-DETAIL-LINE
+               BEFORE ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT.
+       2200-CLASSIFY-NUM-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2300-WRITE-CHECKPOINT: SAVES THE RECORD NUMBER JUST CLASSIFIED,
+      *                        TOGETHER WITH THE RUNNING COUNTS AND
+      *                        PAGE POSITION AS OF THAT RECORD, SO A
+      *                        RESTART CAN RESUME FROM HERE -- TOTALS
+      *                        AND ALL -- INSTEAD OF FROM RECORD ONE.
+      *----------------------------------------------------------------
+       2300-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RECORD-COUNT TO CKP-RECORD-COUNT
+           MOVE WS-COUNT-BELOW TO CKP-COUNT-BELOW
+           MOVE WS-COUNT-AT-OR-ABOVE TO CKP-COUNT-AT-OR-ABOVE
+           MOVE WS-PAGE-NUMBER TO CKP-PAGE-NUMBER
+           MOVE WS-LINE-COUNT TO CKP-LINE-COUNT
+           MOVE WS-CUST-ID-SEQ TO CKP-CUST-ID-SEQ
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+       2300-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-TERMINATE: WRITES THE CLOSING SUMMARY AND CLOSES THE
+      *                 INPUT AND REPORT FILES.
+      *----------------------------------------------------------------
+       3000-TERMINATE.
+           PERFORM 3100-WRITE-SUMMARY
+               THRU 3100-WRITE-SUMMARY-EXIT
+           PERFORM 3200-CLEAR-CHECKPOINT
+               THRU 3200-CLEAR-CHECKPOINT-EXIT
+           CLOSE NUM-FILE
+           CLOSE RPT-FILE.
+       3000-TERMINATE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3100-WRITE-SUMMARY: CONTROL-BREAK STYLE TOTALS -- HOW MANY
+      *                     RECORDS CLASSIFIED BELOW THE THRESHOLD
+      *                     VERSUS AT OR ABOVE IT.
+      *----------------------------------------------------------------
+       3100-WRITE-SUMMARY.
+           MOVE SPACES TO WS-SUMMARY-LINE
+           WRITE RPT-LINE FROM WS-SUMMARY-LINE
+               BEFORE ADVANCING 2 LINES
+
+           MOVE "TOTAL MENOR QUE EL UMBRAL:" TO SL-LABEL
+           MOVE WS-COUNT-BELOW TO SL-COUNT
+           WRITE RPT-LINE FROM WS-SUMMARY-LINE
+               BEFORE ADVANCING 1 LINE
+
+           MOVE "TOTAL MAYOR O IGUAL AL UMBRAL:" TO SL-LABEL
+           MOVE WS-COUNT-AT-OR-ABOVE TO SL-COUNT
+           WRITE RPT-LINE FROM WS-SUMMARY-LINE
+               BEFORE ADVANCING 1 LINE.
+       3100-WRITE-SUMMARY-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3200-CLEAR-CHECKPOINT: THE RUN REACHED END OF FILE CLEANLY,
+      *                        SO THE CHECKPOINT IS RESET -- THE NEXT
+      *                        RUN STARTS AT RECORD ONE AGAIN RATHER
+      *                        THAN TREATING THIS AS A RESTART. THE
+      *                        CUST-ID SEQUENCE IS NOT RESET -- IT IS
+      *                        WRITTEN BACK TO THE SHARED CUSTSEQ FILE
+      *                        SO USERINPUT'S NEXT RUN PICKS UP THE
+      *                        NEXT NUMBER IN LINE.
+      *----------------------------------------------------------------
+       3200-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ZERO TO CKP-RECORD-COUNT
+           MOVE ZERO TO CKP-COUNT-BELOW
+           MOVE ZERO TO CKP-COUNT-AT-OR-ABOVE
+           MOVE ZERO TO CKP-PAGE-NUMBER
+           MOVE ZERO TO CKP-LINE-COUNT
+           MOVE ZERO TO CKP-CUST-ID-SEQ
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+
+           OPEN OUTPUT CUST-SEQ-FILE
+           MOVE WS-CUST-ID-SEQ TO CUST-SEQ-RECORD
+           WRITE CUST-SEQ-RECORD
+           CLOSE CUST-SEQ-FILE.
+       3200-CLEAR-CHECKPOINT-EXIT.
+           EXIT.
