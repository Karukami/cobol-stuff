@@ -0,0 +1,37 @@
+      ******************************************************************
+      * COPYBOOK : CUSTREC
+      * AUTHOR   : LOBSANG BARRIGA
+      * PURPOSE  : COMMON TRANSACTION RECORD LAYOUT SHARED BY IFELSE
+      *            AND USERINPUT. THE TWO PROGRAMS CAPTURE DIFFERENT
+      *            KINDS OF EVENTS -- IFELSE CLASSIFIES NUMBERS FROM
+      *            ITS OWN BATCH FEED, USERINPUT LOGS OPERATOR TEXT --
+      *            SO EACH ONLY EVER FILLS IN ITS OWN FIELD BELOW; THIS
+      *            COPYBOOK DOES NOT CLAIM ONE PROGRAM'S RECORD AND THE
+      *            OTHER'S REFER TO THE SAME BUSINESS EVENT. WHAT IT
+      *            DOES GUARANTEE IS THAT CUST-ID IS A SINGLE SYSTEM-
+      *            WIDE SEQUENCE (SEE CUSTSEQ, READ AND ADVANCED BY
+      *            BOTH PROGRAMS) SO THE SAME ID NUMBER IS NEVER ISSUED
+      *            TWICE FOR TWO UNRELATED EVENTS.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   ---------- ----  -------------------------------------------
+      *   2026-08-08  LB   INITIAL VERSION.
+      *   2026-08-08  LB   CORRECTED THE PURPOSE NOTE ABOVE -- THE
+      *                    ORIGINAL WORDING CLAIMED CUST-ID TIED AN
+      *                    IFELSE ENTRY TO THE USERINPUT ENTRY IT WAS
+      *                    "CHECKED AGAINST", BUT NEITHER PROGRAM EVER
+      *                    POPULATED BOTH CUST-THRESHOLD-VALUE AND
+      *                    CUST-TEXT-ENTRY ON THE SAME RECORD, AND EACH
+      *                    PROGRAM NUMBERED ITS OWN RECORDS FROM A
+      *                    SEPARATE COUNTER, SO THE SAME CUST-ID COULD
+      *                    (AND DID) TURN UP IN BOTH PROGRAMS' OUTPUT
+      *                    REFERRING TO COMPLETELY UNRELATED EVENTS.
+      *                    BOTH PROGRAMS NOW DRAW CUST-ID FROM ONE
+      *                    SHARED CUSTSEQ SEQUENCE FILE INSTEAD, SO AT
+      *                    LEAST THE NUMBER ITSELF IS NEVER REUSED.
+      ******************************************************************
+       01  CUST-RECORD.
+           05  CUST-ID                  PIC X(06).
+           05  CUST-THRESHOLD-VALUE     PIC 9(02).
+           05  CUST-TEXT-ENTRY          PIC X(20).
