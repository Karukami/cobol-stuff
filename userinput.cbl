@@ -1,30 +1,225 @@
       ******************************************************************
-      * userinput.cbl
-      ******************************************************************
-      * This program asks the user for input and then shows it back.
+      * PROGRAM  : USERINPUT
+      * AUTHOR   : LOBSANG BARRIGA
+      * PURPOSE  : ASKS THE USER FOR INPUT, SHOWS IT BACK ON THE
+      *            SCREEN, AND APPENDS IT TO A DATED LOG FILE SO THE
+      *            ENTRY SURVIVES AFTER THE TERMINAL SCROLLS.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   ---------- ----  -------------------------------------------
+      *   2026-08-08  LB   ADDED TIMESTAMPED LOGGING TO USERIN.LOG.
+      *   2026-08-08  LB   SWITCHED TO THE SHARED CUSTREC COPYBOOK SO
+      *                    THE CAPTURED TEXT LIVES ON A TRANSACTION
+      *                    RECORD KEYED BY CUST-ID.
+      *   2026-08-08  LB   ADDED VALIDATION -- BLANK OR TOO-SHORT
+      *                    ENTRIES ARE REJECTED AND RE-PROMPTED.
+      *   2026-08-08  LB   CUST-ID NOW COMES FROM THE USERIN.SEQ
+      *                    CONTROL FILE INSTEAD OF A WORKING-STORAGE
+      *                    COUNTER THAT RESET TO ZERO EVERY RUN --
+      *                    EVERY RUN WAS LOGGING CUST-ID "000001".
+      *                    ALSO CORRECTED LOG-RECORD'S LENGTH TO
+      *                    MATCH WS-LOG-RECORD EXACTLY.
+      *   2026-08-08  LB   USERIN.SEQ WAS ITS OWN PRIVATE COUNTER, SO
+      *                    A CUST-ID LOGGED HERE COULD COLLIDE WITH
+      *                    THE SAME ID NUMBER IFELSE ASSIGNED TO AN
+      *                    UNRELATED NUM-FILE RECORD. SWITCHED TO THE
+      *                    SAME CUSTSEQ SEQUENCE FILE IFELSE NOW DRAWS
+      *                    FROM (SEE CUSTREC.cpy) SO THE TWO PROGRAMS
+      *                    SHARE ONE ID SPACE.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "USERINPUT".
        AUTHOR. LOBSANG BARRIGA.
+       DATE-WRITTEN. 2024-02-10.
+       DATE-COMPILED.
 
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "USERIN.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
+      * HOLDS THE LAST CUST-ID ISSUED SO EVERY RUN OF THIS SINGLE-SHOT
+      * PROGRAM GETS THE NEXT ID IN SEQUENCE RATHER THAN REPEATING
+      * "000001" FOREVER. SHARED WITH IFELSE (SEE CUSTREC.cpy) SO THE
+      * TWO PROGRAMS NEVER ISSUE THE SAME ID TO TWO UNRELATED EVENTS.
+           SELECT SEQ-FILE ASSIGN TO "CUSTSEQ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SEQ-FILE-STATUS.
+
        DATA DIVISION.
-       
+       FILE SECTION.
+       FD  LOG-FILE.
+       01  LOG-RECORD                   PIC X(47).
+
+       FD  SEQ-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 6 CHARACTERS.
+       01  SEQ-RECORD                   PIC 9(06).
+
        WORKING-STORAGE SECTION.
-      * The WORKING-STORAGE is where you declare variables.
-      * Here, the PIC clause X(20) means a string of length 20.
-       01 USER-INPUT PIC X(20).
+       77  WS-RECORD-COUNT              PIC 9(06) VALUE ZERO.
+       77  WS-SEQ-FILE-STATUS           PIC X(02) VALUE "00".
+           88  SEQ-FILE-OK                         VALUE "00".
+       77  WS-MIN-INPUT-LENGTH          PIC 9(02) VALUE 03.
+       77  WS-SPACE-COUNT               PIC 9(02) VALUE ZERO.
+       77  WS-ENTRY-LENGTH              PIC 9(02) VALUE ZERO.
+
+       COPY "CUSTREC.cpy".
+
+       01  WS-INPUT-VALID-SW            PIC X(01) VALUE "N".
+           88  INPUT-IS-VALID                     VALUE "Y".
+
+       01  WS-LOG-FILE-STATUS           PIC X(02) VALUE "00".
+           88  LOG-FILE-OPEN-OK                   VALUE "00".
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURRENT-DATE          PIC 9(08).
+           05  WS-CURRENT-TIME          PIC 9(08).
+
+       01  WS-LOG-RECORD.
+           05  WS-LOG-DATE.
+               10  WS-LOG-YYYY          PIC 9(04).
+               10  FILLER               PIC X(01) VALUE "-".
+               10  WS-LOG-MM            PIC 9(02).
+               10  FILLER               PIC X(01) VALUE "-".
+               10  WS-LOG-DD            PIC 9(02).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  WS-LOG-TIME.
+               10  WS-LOG-HH            PIC 9(02).
+               10  FILLER               PIC X(01) VALUE ":".
+               10  WS-LOG-MN            PIC 9(02).
+               10  FILLER               PIC X(01) VALUE ":".
+               10  WS-LOG-SS            PIC 9(02).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  WS-LOG-ID                PIC X(06).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  WS-LOG-TEXT              PIC X(20).
 
        PROCEDURE DIVISION.
-      *    The WITH NO ADVANCING part skips the newline after DISPLAY.
-           DISPLAY "ENTER SOME TEXT (20 CHARS MAX): " WITH NO ADVANCING.
+      *----------------------------------------------------------------
+      * 0000-MAINLINE: PROMPTS FOR INPUT, SHOWS IT, AND LOGS IT.
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           OPEN EXTEND LOG-FILE
+      *    OPEN EXTEND FAILS IF THE FILE DOES NOT YET EXIST, SO FALL
+      *    BACK TO CREATING IT ON THE FIRST RUN.
+           IF NOT LOG-FILE-OPEN-OK
+               OPEN OUTPUT LOG-FILE
+           END-IF
 
-      *    The ACCEPT verb receives the input and stores it
-      *    in the given variable.
-           ACCEPT USER-INPUT.
+           PERFORM 0500-PROMPT-AND-VALIDATE
+               THRU 0500-PROMPT-AND-VALIDATE-EXIT
+               UNTIL INPUT-IS-VALID
 
       *    Here I concatenate a string with the received value
       *    then output it to the screen
-           DISPLAY "THE ENTERED TEXT IS: " USER-INPUT.
-       STOP RUN.
+           DISPLAY "THE ENTERED TEXT IS: " CUST-TEXT-ENTRY
+
+           PERFORM 0700-GET-NEXT-ID
+               THRU 0700-GET-NEXT-ID-EXIT
+
+           PERFORM 1000-LOG-ENTRY
+               THRU 1000-LOG-ENTRY-EXIT
+
+           CLOSE LOG-FILE
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 0500-PROMPT-AND-VALIDATE: PROMPTS FOR ONE ENTRY AND CHECKS IT
+      *                           BEFORE ACCEPTING IT DOWNSTREAM.
+      *----------------------------------------------------------------
+       0500-PROMPT-AND-VALIDATE.
+      *    THE WITH NO ADVANCING part skips the newline after DISPLAY.
+           DISPLAY "ENTER SOME TEXT (20 CHARS MAX): " WITH NO ADVANCING
+
+      *    THE ACCEPT verb receives the input and stores it
+      *    in the given variable.
+           ACCEPT CUST-TEXT-ENTRY
+
+           PERFORM 0600-VALIDATE-INPUT
+               THRU 0600-VALIDATE-INPUT-EXIT.
+       0500-PROMPT-AND-VALIDATE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0600-VALIDATE-INPUT: REJECTS A BLANK ENTRY OR ONE SHORTER
+      *                      THAN WS-MIN-INPUT-LENGTH AND SETS THE
+      *                      VALID SWITCH FOR THE CALLER TO TEST.
+      *----------------------------------------------------------------
+       0600-VALIDATE-INPUT.
+           MOVE ZERO TO WS-SPACE-COUNT
+           INSPECT CUST-TEXT-ENTRY TALLYING WS-SPACE-COUNT
+               FOR ALL SPACE
+           COMPUTE WS-ENTRY-LENGTH = 20 - WS-SPACE-COUNT
+
+           IF WS-ENTRY-LENGTH = ZERO
+               DISPLAY "ERROR: ENTRY CANNOT BE BLANK -- RE-ENTER."
+               MOVE "N" TO WS-INPUT-VALID-SW
+           ELSE
+               IF WS-ENTRY-LENGTH < WS-MIN-INPUT-LENGTH
+                   DISPLAY "ERROR: ENTRY MUST BE AT LEAST "
+                       WS-MIN-INPUT-LENGTH " CHARACTERS -- RE-ENTER."
+                   MOVE "N" TO WS-INPUT-VALID-SW
+               ELSE
+                   MOVE "Y" TO WS-INPUT-VALID-SW
+               END-IF
+           END-IF.
+       0600-VALIDATE-INPUT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0700-GET-NEXT-ID: READS THE LAST CUST-ID ISSUED FROM THE
+      *                   SHARED CUSTSEQ CONTROL FILE, ADDS ONE, AND
+      *                   WRITES THE NEW VALUE BACK SO THE NEXT RUN --
+      *                   BY THIS PROGRAM OR BY IFELSE -- PICKS UP
+      *                   WHERE THIS ONE LEFT OFF. IF THE CONTROL FILE
+      *                   ISN'T THERE YET, THIS IS TREATED AS THE
+      *                   FIRST RUN AND NUMBERING STARTS AT 000001.
+      *----------------------------------------------------------------
+       0700-GET-NEXT-ID.
+           MOVE ZERO TO WS-RECORD-COUNT
+           OPEN INPUT SEQ-FILE
+           IF SEQ-FILE-OK
+               READ SEQ-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SEQ-RECORD TO WS-RECORD-COUNT
+               END-READ
+               CLOSE SEQ-FILE
+           END-IF
+
+           ADD 1 TO WS-RECORD-COUNT
+           MOVE WS-RECORD-COUNT TO CUST-ID
+
+           OPEN OUTPUT SEQ-FILE
+           MOVE WS-RECORD-COUNT TO SEQ-RECORD
+           WRITE SEQ-RECORD
+           CLOSE SEQ-FILE.
+       0700-GET-NEXT-ID-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1000-LOG-ENTRY: BUILDS A TIMESTAMPED LOG LINE AND WRITES IT
+      *                 TO USERIN.LOG.
+      *----------------------------------------------------------------
+       1000-LOG-ENTRY.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+
+           MOVE WS-CURRENT-DATE(1:4) TO WS-LOG-YYYY
+           MOVE WS-CURRENT-DATE(5:2) TO WS-LOG-MM
+           MOVE WS-CURRENT-DATE(7:2) TO WS-LOG-DD
+           MOVE WS-CURRENT-TIME(1:2) TO WS-LOG-HH
+           MOVE WS-CURRENT-TIME(3:2) TO WS-LOG-MN
+           MOVE WS-CURRENT-TIME(5:2) TO WS-LOG-SS
+           MOVE CUST-ID               TO WS-LOG-ID
+           MOVE CUST-TEXT-ENTRY       TO WS-LOG-TEXT
+
+           MOVE WS-LOG-RECORD TO LOG-RECORD
+           WRITE LOG-RECORD.
+       1000-LOG-ENTRY-EXIT.
+           EXIT.
