@@ -0,0 +1,18 @@
+      ******************************************************************
+      * COPYBOOK : THRESHM
+      * AUTHOR   : LOBSANG BARRIGA
+      * PURPOSE  : THRESHOLD RULE MASTER RECORD -- ONE ROW PER
+      *            THRESHOLD RULE, KEYED BY TM-RULE-ID, HELD ON THE
+      *            INDEXED THRESHM MASTER FILE. SHARED BY IFELSE
+      *            (WHICH ONLY READS IT) AND THRMAINT (WHICH
+      *            ADDS/CHANGES/DELETES/INQUIRES ON IT).
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   ---------- ----  -------------------------------------------
+      *   2026-08-08  LB   INITIAL VERSION.
+      ******************************************************************
+       01  THRESHOLD-MASTER-RECORD.
+           05  TM-RULE-ID                PIC X(06).
+           05  TM-THRESHOLD-VALUE        PIC 9(02).
+           05  TM-DESCRIPTION            PIC X(20).
