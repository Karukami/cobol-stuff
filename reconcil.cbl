@@ -0,0 +1,338 @@
+      ******************************************************************
+      * PROGRAM  : RECONCIL
+      * AUTHOR   : LOBSANG BARRIGA
+      * PURPOSE  : TIES WHAT IFELSE READ FROM ITS NUMIN FEED TO WHAT
+      *            IT ACTUALLY WROTE TO ITS REPORT, AND PRINTS A
+      *            BALANCING REPORT SO THE DAY'S BATCH CAN BE SIGNED
+      *            OFF AS BALANCED OR FLAGGED FOR FOLLOW-UP. TODAY'S
+      *            USERINPUT ENTRIES ARE ALSO SHOWN FOR INFORMATION,
+      *            BUT -- SINCE USERINPUT CAPTURES OPERATOR TEXT AND
+      *            IFELSE CLASSIFIES AN UNRELATED NUMERIC FEED -- THEY
+      *            ARE NOT PART OF THE BALANCE ITSELF.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   ---------- ----  -------------------------------------------
+      *   2026-08-08  LB   INITIAL VERSION.
+      *   2026-08-08  LB   SCOPED THE LOG TALLY TO TODAY'S ENTRIES.
+      *                    USERIN.LOG ACCUMULATES ACROSS EVERY RUN
+      *                    (BY DESIGN), WHILE IFELSE.RPT IS REBUILT
+      *                    FRESH EACH NON-RESTART RUN, SO COUNTING
+      *                    EVERY LOG LINE EVER WRITTEN AGAINST ONLY
+      *                    TODAY'S REPORT WOULD REPORT "NOT BALANCED"
+      *                    FOREVER ONCE THE LOG SPANNED MORE THAN ONE
+      *                    DAY.
+      *   2026-08-08  LB   RE-POINTED THE BALANCE ITSELF AT NUMIN
+      *                    (WHAT IFELSE READ) VERSUS IFELSE.RPT (WHAT
+      *                    IFELSE CLASSIFIED) -- THE ORIGINAL BALANCE
+      *                    COMPARED USERIN.LOG TO IFELSE.RPT, BUT
+      *                    THOSE TWO FILES COME FROM TWO SEPARATE
+      *                    PROGRAMS PROCESSING TWO SEPARATE KINDS OF
+      *                    INPUT AND HAVE NO CAUSAL RELATIONSHIP TO
+      *                    EACH OTHER; A DAY WITH A DIFFERENT NUMBER
+      *                    OF USERINPUT ENTRIES THAN NUMIN RECORDS
+      *                    WOULD HAVE REPORTED "NOT BALANCED" EVEN
+      *                    THOUGH NOTHING WAS ACTUALLY DROPPED. NUMIN
+      *                    VERSUS IFELSE.RPT IS THE PAIR THAT ACTUALLY
+      *                    HAS A READ-THEN-CLASSIFY RELATIONSHIP, SO
+      *                    IT IS WHAT "NOTHING GOT DROPPED" NEEDS TO
+      *                    PROVE. USERIN.LOG'S TODAY-COUNT IS KEPT ON
+      *                    THE REPORT AS AN INFORMATIONAL LINE ONLY.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "RECONCIL".
+       AUTHOR. LOBSANG BARRIGA.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUM-IN-FILE ASSIGN TO "NUMIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NUM-FILE-STATUS.
+
+           SELECT RPT-IN-FILE ASSIGN TO "IFELSE.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+           SELECT LOG-FILE ASSIGN TO "USERIN.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
+           SELECT BAL-RPT-FILE ASSIGN TO "RECONCIL.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * THE SAME FEED IFELSE READS AS NUM-FILE -- READING IT AGAIN
+      * HERE IS SAFE SINCE NEITHER PROGRAM OPENS IT FOR OUTPUT.
+       FD  NUM-IN-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 2 CHARACTERS.
+       01  NUM-IN-RECORD.
+           05  NUM-IN-RECORD-VALUE       PIC 9(02).
+
+       FD  RPT-IN-FILE.
+       01  RPT-IN-LINE                   PIC X(80).
+
+       FD  LOG-FILE.
+       01  LOG-LINE                      PIC X(47).
+
+       FD  BAL-RPT-FILE.
+       01  BAL-RPT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-NUM-EOF-SWITCH             PIC X(01) VALUE "N".
+           88  END-OF-NUM-IN                        VALUE "Y".
+       77  WS-RPT-EOF-SWITCH             PIC X(01) VALUE "N".
+           88  END-OF-RPT                           VALUE "Y".
+       77  WS-LOG-EOF-SWITCH             PIC X(01) VALUE "N".
+           88  END-OF-LOG                           VALUE "Y".
+       77  WS-NUM-FILE-STATUS            PIC X(02) VALUE "00".
+           88  NUM-FILE-OK                          VALUE "00".
+       77  WS-RPT-FILE-STATUS            PIC X(02) VALUE "00".
+           88  RPT-FILE-OK                          VALUE "00".
+       77  WS-LOG-FILE-STATUS            PIC X(02) VALUE "00".
+           88  LOG-FILE-OK                          VALUE "00".
+
+       77  WS-RECORDS-READ               PIC 9(06) VALUE ZERO.
+       77  WS-RECORDS-CLASSIFIED         PIC 9(06) VALUE ZERO.
+       77  WS-RECORDS-MISSING            PIC 9(06) VALUE ZERO.
+       77  WS-RECORDS-EXCESS             PIC 9(06) VALUE ZERO.
+       77  WS-ENTRIES-LOGGED             PIC 9(06) VALUE ZERO.
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY                PIC 9(04).
+           05  WS-RUN-MM                  PIC 9(02).
+           05  WS-RUN-DD                  PIC 9(02).
+
+      * TODAY'S DATE IN THE SAME "YYYY-MM-DD" TEXT FORM USERINPUT
+      * STAMPS AT THE FRONT OF EACH USERIN.LOG LINE, SO THE
+      * INFORMATIONAL LOG TALLY CAN BE RESTRICTED TO TODAY'S ENTRIES.
+       01  WS-TODAY-TEXT.
+           05  WS-TODAY-YYYY               PIC 9(04).
+           05  FILLER                      PIC X(01) VALUE "-".
+           05  WS-TODAY-MM                 PIC 9(02).
+           05  FILLER                      PIC X(01) VALUE "-".
+           05  WS-TODAY-DD                 PIC 9(02).
+
+       01  WS-HEADING-LINE.
+           05  FILLER                     PIC X(14) VALUE "RECONCIL".
+           05  FILLER                     PIC X(30)
+               VALUE "CONTROL-TOTAL RECONCILIATION".
+           05  FILLER                     PIC X(10) VALUE "RUN DATE: ".
+           05  HL-YYYY                    PIC 9(04).
+           05  FILLER                     PIC X(01) VALUE "-".
+           05  HL-MM                      PIC 9(02).
+           05  FILLER                     PIC X(01) VALUE "-".
+           05  HL-DD                      PIC 9(02).
+
+       01  WS-BALANCE-LINE.
+           05  BL-LABEL                   PIC X(42).
+           05  BL-COUNT                   PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------
+      * 0000-MAINLINE: COUNTS NUMIN, IFELSE.RPT, AND TODAY'S
+      *                USERIN.LOG ENTRIES, THEN PRINTS THE BALANCE.
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-YYYY TO WS-TODAY-YYYY
+           MOVE WS-RUN-MM TO WS-TODAY-MM
+           MOVE WS-RUN-DD TO WS-TODAY-DD
+           PERFORM 1000-COUNT-NUMIN
+               THRU 1000-COUNT-NUMIN-EXIT
+           PERFORM 2000-COUNT-RPT
+               THRU 2000-COUNT-RPT-EXIT
+           PERFORM 2500-COUNT-LOG
+               THRU 2500-COUNT-LOG-EXIT
+           PERFORM 3000-WRITE-BALANCE
+               THRU 3000-WRITE-BALANCE-EXIT
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-COUNT-NUMIN: COUNTS EVERY RECORD IFELSE HAD AVAILABLE TO
+      *                   CLASSIFY THIS RUN. NUMIN IS READ INPUT-ONLY
+      *                   BY BOTH PROGRAMS, SO RE-READING IT HERE
+      *                   DOES NOT DISTURB IFELSE'S OWN PASS OVER IT.
+      *----------------------------------------------------------------
+       1000-COUNT-NUMIN.
+           OPEN INPUT NUM-IN-FILE
+           IF NUM-FILE-OK
+               PERFORM 1100-READ-NUMIN
+                   THRU 1100-READ-NUMIN-EXIT
+               PERFORM 1200-TALLY-NUMIN-RECORD
+                   THRU 1200-TALLY-NUMIN-RECORD-EXIT
+                   UNTIL END-OF-NUM-IN
+               CLOSE NUM-IN-FILE
+           END-IF.
+       1000-COUNT-NUMIN-EXIT.
+           EXIT.
+
+       1100-READ-NUMIN.
+           READ NUM-IN-FILE
+               AT END
+                   SET END-OF-NUM-IN TO TRUE
+           END-READ.
+       1100-READ-NUMIN-EXIT.
+           EXIT.
+
+       1200-TALLY-NUMIN-RECORD.
+           ADD 1 TO WS-RECORDS-READ
+           PERFORM 1100-READ-NUMIN
+               THRU 1100-READ-NUMIN-EXIT.
+       1200-TALLY-NUMIN-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-COUNT-RPT: COUNTS THE DETAIL LINES IFELSE CLASSIFIED.
+      *                 DETAIL LINES ARE RECOGNIZED BY THEIR LEADING
+      *                 6-DIGIT CUST-ID; HEADING, COLUMN, AND SUMMARY
+      *                 LINES ARE NOT NUMERIC IN THAT POSITION.
+      *                 IFELSE.RPT IS REBUILT FRESH EVERY NON-RESTART
+      *                 RUN AND EXTENDED (NEVER TRUNCATED) ACROSS A
+      *                 RESTART, SO EVERY LINE IN IT BELONGS TO THIS
+      *                 RUN -- NO DATE FILTER IS NEEDED ON THIS SIDE.
+      *----------------------------------------------------------------
+       2000-COUNT-RPT.
+           OPEN INPUT RPT-IN-FILE
+           IF RPT-FILE-OK
+               PERFORM 2100-READ-RPT-FILE
+                   THRU 2100-READ-RPT-FILE-EXIT
+               PERFORM 2200-TALLY-RPT-LINE
+                   THRU 2200-TALLY-RPT-LINE-EXIT
+                   UNTIL END-OF-RPT
+               CLOSE RPT-IN-FILE
+           END-IF.
+       2000-COUNT-RPT-EXIT.
+           EXIT.
+
+       2100-READ-RPT-FILE.
+           READ RPT-IN-FILE
+               AT END
+                   SET END-OF-RPT TO TRUE
+           END-READ.
+       2100-READ-RPT-FILE-EXIT.
+           EXIT.
+
+       2200-TALLY-RPT-LINE.
+           IF RPT-IN-LINE(1:6) IS NUMERIC
+               ADD 1 TO WS-RECORDS-CLASSIFIED
+           END-IF
+           PERFORM 2100-READ-RPT-FILE
+               THRU 2100-READ-RPT-FILE-EXIT.
+       2200-TALLY-RPT-LINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2500-COUNT-LOG: COUNTS TODAY'S ENTRIES USERINPUT LOGGED, FOR
+      *                 INFORMATION ONLY -- USERINPUT CAPTURES FREE
+      *                 TEXT FROM AN OPERATOR AND HAS NO BEARING ON
+      *                 WHETHER IFELSE'S BATCH BALANCED, SO THIS
+      *                 COUNT TAKES NO PART IN THE MISSING/EXCESS
+      *                 CALCULATION BELOW.
+      *----------------------------------------------------------------
+       2500-COUNT-LOG.
+           OPEN INPUT LOG-FILE
+           IF LOG-FILE-OK
+               PERFORM 2600-READ-LOG-FILE
+                   THRU 2600-READ-LOG-FILE-EXIT
+               PERFORM 2700-TALLY-LOG-LINE
+                   THRU 2700-TALLY-LOG-LINE-EXIT
+                   UNTIL END-OF-LOG
+               CLOSE LOG-FILE
+           END-IF.
+       2500-COUNT-LOG-EXIT.
+           EXIT.
+
+       2600-READ-LOG-FILE.
+           READ LOG-FILE
+               AT END
+                   SET END-OF-LOG TO TRUE
+           END-READ.
+       2600-READ-LOG-FILE-EXIT.
+           EXIT.
+
+       2700-TALLY-LOG-LINE.
+           IF LOG-LINE(1:10) = WS-TODAY-TEXT
+               ADD 1 TO WS-ENTRIES-LOGGED
+           END-IF
+           PERFORM 2600-READ-LOG-FILE
+               THRU 2600-READ-LOG-FILE-EXIT.
+       2700-TALLY-LOG-LINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-WRITE-BALANCE: WORKS OUT THE DIFFERENCE BETWEEN WHAT WAS
+      *                     READ AND WHAT WAS CLASSIFIED, AND PRINTS
+      *                     THE BALANCING REPORT.
+      *----------------------------------------------------------------
+       3000-WRITE-BALANCE.
+           MOVE ZERO TO WS-RECORDS-MISSING
+           MOVE ZERO TO WS-RECORDS-EXCESS
+           IF WS-RECORDS-READ > WS-RECORDS-CLASSIFIED
+               COMPUTE WS-RECORDS-MISSING =
+                   WS-RECORDS-READ - WS-RECORDS-CLASSIFIED
+           ELSE
+               IF WS-RECORDS-CLASSIFIED > WS-RECORDS-READ
+                   COMPUTE WS-RECORDS-EXCESS =
+                       WS-RECORDS-CLASSIFIED - WS-RECORDS-READ
+               END-IF
+           END-IF
+
+           OPEN OUTPUT BAL-RPT-FILE
+
+           MOVE WS-RUN-YYYY TO HL-YYYY
+           MOVE WS-RUN-MM TO HL-MM
+           MOVE WS-RUN-DD TO HL-DD
+           WRITE BAL-RPT-LINE FROM WS-HEADING-LINE
+               AFTER ADVANCING 1 LINE
+
+           MOVE SPACES TO WS-BALANCE-LINE
+           WRITE BAL-RPT-LINE FROM WS-BALANCE-LINE
+               AFTER ADVANCING 2 LINES
+
+           MOVE "RECORDS READ (IFELSE NUMIN FEED):" TO BL-LABEL
+           MOVE WS-RECORDS-READ TO BL-COUNT
+           WRITE BAL-RPT-LINE FROM WS-BALANCE-LINE
+               AFTER ADVANCING 1 LINE
+
+           MOVE "RECORDS CLASSIFIED (IFELSE RPT):" TO BL-LABEL
+           MOVE WS-RECORDS-CLASSIFIED TO BL-COUNT
+           WRITE BAL-RPT-LINE FROM WS-BALANCE-LINE
+               AFTER ADVANCING 1 LINE
+
+           MOVE "RECORDS MISSING:" TO BL-LABEL
+           MOVE WS-RECORDS-MISSING TO BL-COUNT
+           WRITE BAL-RPT-LINE FROM WS-BALANCE-LINE
+               AFTER ADVANCING 1 LINE
+
+           MOVE "RECORDS IN EXCESS (UNMATCHED):" TO BL-LABEL
+           MOVE WS-RECORDS-EXCESS TO BL-COUNT
+           WRITE BAL-RPT-LINE FROM WS-BALANCE-LINE
+               AFTER ADVANCING 1 LINE
+
+           MOVE SPACES TO WS-BALANCE-LINE
+           WRITE BAL-RPT-LINE FROM WS-BALANCE-LINE
+               AFTER ADVANCING 2 LINES
+
+           MOVE "USERINPUT ENTRIES TODAY (INFO ONLY):" TO BL-LABEL
+           MOVE WS-ENTRIES-LOGGED TO BL-COUNT
+           WRITE BAL-RPT-LINE FROM WS-BALANCE-LINE
+               AFTER ADVANCING 1 LINE
+
+           MOVE SPACES TO WS-BALANCE-LINE
+           IF WS-RECORDS-MISSING = ZERO AND WS-RECORDS-EXCESS = ZERO
+               MOVE "** BATCH BALANCED **" TO BL-LABEL
+           ELSE
+               MOVE "** BATCH NOT BALANCED -- INVESTIGATE **"
+                   TO BL-LABEL
+           END-IF
+           WRITE BAL-RPT-LINE FROM WS-BALANCE-LINE
+               AFTER ADVANCING 2 LINES
+
+           CLOSE BAL-RPT-FILE.
+       3000-WRITE-BALANCE-EXIT.
+           EXIT.
