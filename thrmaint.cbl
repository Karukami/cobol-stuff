@@ -0,0 +1,224 @@
+      ******************************************************************
+      * PROGRAM  : THRMAINT
+      * AUTHOR   : LOBSANG BARRIGA
+      * PURPOSE  : INTERACTIVE ADD/CHANGE/DELETE/INQUIRE TRANSACTION
+      *            FOR THE THRESHM THRESHOLD RULE MASTER FILE, SO
+      *            THRESHOLD RULES CAN BE MAINTAINED WITHOUT TOUCHING
+      *            IFELSE'S SOURCE OR RECOMPILING ANYTHING.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   ---------- ----  -------------------------------------------
+      *   2026-08-08  LB   INITIAL VERSION.
+      *   2026-08-08  LB   THE MENU GAVE NO HINT WHICH RULE IFELSE IS
+      *                    ACTUALLY READING -- AN OPERATOR COULD ADD
+      *                    OR CHANGE A RULE WITHOUT KNOWING IF IT WAS
+      *                    THE ONE THAT MATTERS. THE MENU NOW DISPLAYS
+      *                    THE ACTIVE RULE ID, AND ADD DEFAULTS THE
+      *                    PROMPT TO IT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "THRMAINT".
+       AUTHOR. LOBSANG BARRIGA.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT THRESHOLD-MASTER ASSIGN TO "THRESHM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TM-RULE-ID
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  THRESHOLD-MASTER.
+           COPY "THRESHM.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  WS-MASTER-FILE-STATUS        PIC X(02) VALUE "00".
+           88  MASTER-FILE-OK                      VALUE "00" "02".
+           88  MASTER-FILE-NOT-FOUND               VALUE "35".
+
+       77  WS-FUNCTION-CODE             PIC X(01) VALUE SPACES.
+           88  FUNC-IS-ADD                         VALUE "A" "a".
+           88  FUNC-IS-CHANGE                      VALUE "C" "c".
+           88  FUNC-IS-DELETE                       VALUE "D" "d".
+           88  FUNC-IS-INQUIRE                      VALUE "I" "i".
+           88  FUNC-IS-EXIT                          VALUE "X" "x".
+
+       77  WS-DONE-SWITCH                PIC X(01) VALUE "N".
+           88  MAINTENANCE-DONE                     VALUE "Y".
+
+      * THE RULE ID IFELSE'S 0120-READ-THRESHOLD-MASTER ACTUALLY LOOKS
+      * UP WHEN NO PARM OVERRIDE IS SUPPLIED. KEPT HERE ONLY TO LABEL
+      * THE MENU -- IFELSE'S OWN WS-ACTIVE-RULE-ID IS THE AUTHORITATIVE
+      * COPY AND MUST BE CHANGED THERE (AND RECOMPILED) IF THE ACTIVE
+      * RULE ID EVER CHANGES.
+       77  WS-ACTIVE-RULE-ID             PIC X(06) VALUE "DFLT01".
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------
+      * 0000-MAINLINE: OPENS THE MASTER FILE (CREATING IT ON FIRST USE
+      *                IF IT DOESN'T EXIST YET) AND DRIVES THE MENU
+      *                UNTIL THE OPERATOR CHOOSES TO EXIT.
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 0100-OPEN-MASTER
+               THRU 0100-OPEN-MASTER-EXIT
+           PERFORM 1000-PROCESS-ONE-TRANSACTION
+               THRU 1000-PROCESS-ONE-TRANSACTION-EXIT
+               UNTIL MAINTENANCE-DONE
+           CLOSE THRESHOLD-MASTER
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 0100-OPEN-MASTER: OPENS THE MASTER FOR UPDATE. THE VERY FIRST
+      *                   TIME THIS RUNS AT A SITE, THE FILE WON'T
+      *                   EXIST YET, SO IT IS CREATED EMPTY AND
+      *                   RE-OPENED.
+      *----------------------------------------------------------------
+       0100-OPEN-MASTER.
+           OPEN I-O THRESHOLD-MASTER
+           IF NOT MASTER-FILE-OK
+               OPEN OUTPUT THRESHOLD-MASTER
+               CLOSE THRESHOLD-MASTER
+               OPEN I-O THRESHOLD-MASTER
+           END-IF.
+       0100-OPEN-MASTER-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1000-PROCESS-ONE-TRANSACTION: SHOWS THE MENU, ACCEPTS ONE
+      *                               FUNCTION CODE, AND ROUTES TO THE
+      *                               MATCHING PARAGRAPH.
+      *----------------------------------------------------------------
+       1000-PROCESS-ONE-TRANSACTION.
+           PERFORM 1100-DISPLAY-MENU
+               THRU 1100-DISPLAY-MENU-EXIT
+           ACCEPT WS-FUNCTION-CODE
+           EVALUATE TRUE
+               WHEN FUNC-IS-ADD
+                   PERFORM 2000-ADD-RULE
+                       THRU 2000-ADD-RULE-EXIT
+               WHEN FUNC-IS-CHANGE
+                   PERFORM 3000-CHANGE-RULE
+                       THRU 3000-CHANGE-RULE-EXIT
+               WHEN FUNC-IS-DELETE
+                   PERFORM 4000-DELETE-RULE
+                       THRU 4000-DELETE-RULE-EXIT
+               WHEN FUNC-IS-INQUIRE
+                   PERFORM 5000-INQUIRE-RULE
+                       THRU 5000-INQUIRE-RULE-EXIT
+               WHEN FUNC-IS-EXIT
+                   MOVE "Y" TO WS-DONE-SWITCH
+               WHEN OTHER
+                   DISPLAY "INVALID FUNCTION CODE -- TRY AGAIN."
+           END-EVALUATE.
+       1000-PROCESS-ONE-TRANSACTION-EXIT.
+           EXIT.
+
+       1100-DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "THRESHOLD RULE MAINTENANCE".
+           DISPLAY "  ACTIVE RULE (USED BY IFELSE): " WS-ACTIVE-RULE-ID.
+           DISPLAY "  A - ADD A RULE".
+           DISPLAY "  C - CHANGE A RULE".
+           DISPLAY "  D - DELETE A RULE".
+           DISPLAY "  I - INQUIRE ON A RULE".
+           DISPLAY "  X - EXIT".
+           DISPLAY "ENTER FUNCTION: " WITH NO ADVANCING.
+       1100-DISPLAY-MENU-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-ADD-RULE: PROMPTS FOR A NEW RULE AND WRITES IT. A RULE
+      *                ID ALREADY ON FILE IS REJECTED -- USE CHANGE
+      *                INSTEAD.
+      *----------------------------------------------------------------
+       2000-ADD-RULE.
+           DISPLAY "RULE ID (6 CHARS, ACTIVE IS " WS-ACTIVE-RULE-ID
+               "): " WITH NO ADVANCING
+           ACCEPT TM-RULE-ID
+           DISPLAY "THRESHOLD VALUE (2 DIGITS): " WITH NO ADVANCING
+           ACCEPT TM-THRESHOLD-VALUE
+           DISPLAY "DESCRIPTION (20 CHARS): " WITH NO ADVANCING
+           ACCEPT TM-DESCRIPTION
+           WRITE THRESHOLD-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR: RULE " TM-RULE-ID
+                       " ALREADY EXISTS -- USE CHANGE."
+               NOT INVALID KEY
+                   DISPLAY "RULE " TM-RULE-ID " ADDED."
+           END-WRITE.
+       2000-ADD-RULE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-CHANGE-RULE: LOOKS UP A RULE AND, IF FOUND, REPLACES ITS
+      *                   THRESHOLD VALUE AND DESCRIPTION.
+      *----------------------------------------------------------------
+       3000-CHANGE-RULE.
+           DISPLAY "RULE ID TO CHANGE (6 CHARS): " WITH NO ADVANCING
+           ACCEPT TM-RULE-ID
+           READ THRESHOLD-MASTER
+               INVALID KEY
+                   DISPLAY "ERROR: RULE " TM-RULE-ID " NOT FOUND."
+               NOT INVALID KEY
+                   DISPLAY "NEW THRESHOLD VALUE (2 DIGITS): "
+                       WITH NO ADVANCING
+                   ACCEPT TM-THRESHOLD-VALUE
+                   DISPLAY "NEW DESCRIPTION (20 CHARS): "
+                       WITH NO ADVANCING
+                   ACCEPT TM-DESCRIPTION
+                   REWRITE THRESHOLD-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR: REWRITE FAILED FOR "
+                               TM-RULE-ID
+                       NOT INVALID KEY
+                           DISPLAY "RULE " TM-RULE-ID " UPDATED."
+                   END-REWRITE
+           END-READ.
+       3000-CHANGE-RULE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 4000-DELETE-RULE: LOOKS UP A RULE AND, IF FOUND, REMOVES IT.
+      *----------------------------------------------------------------
+       4000-DELETE-RULE.
+           DISPLAY "RULE ID TO DELETE (6 CHARS): " WITH NO ADVANCING
+           ACCEPT TM-RULE-ID
+           READ THRESHOLD-MASTER
+               INVALID KEY
+                   DISPLAY "ERROR: RULE " TM-RULE-ID " NOT FOUND."
+               NOT INVALID KEY
+                   DELETE THRESHOLD-MASTER RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR: DELETE FAILED FOR "
+                               TM-RULE-ID
+                       NOT INVALID KEY
+                           DISPLAY "RULE " TM-RULE-ID " DELETED."
+                   END-DELETE
+           END-READ.
+       4000-DELETE-RULE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 5000-INQUIRE-RULE: LOOKS UP A RULE AND DISPLAYS ITS CURRENT
+      *                    VALUES WITHOUT CHANGING ANYTHING.
+      *----------------------------------------------------------------
+       5000-INQUIRE-RULE.
+           DISPLAY "RULE ID TO INQUIRE (6 CHARS): " WITH NO ADVANCING
+           ACCEPT TM-RULE-ID
+           READ THRESHOLD-MASTER
+               INVALID KEY
+                   DISPLAY "ERROR: RULE " TM-RULE-ID " NOT FOUND."
+               NOT INVALID KEY
+                   DISPLAY "RULE ID     : " TM-RULE-ID
+                   DISPLAY "THRESHOLD   : " TM-THRESHOLD-VALUE
+                   DISPLAY "DESCRIPTION : " TM-DESCRIPTION
+           END-READ.
+       5000-INQUIRE-RULE-EXIT.
+           EXIT.
