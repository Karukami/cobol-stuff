@@ -0,0 +1,101 @@
+//CUSTBAT  JOB (ACCTNO),'DAILY THRESHOLD RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* JOB      : CUSTBAT                                           *
+//* AUTHOR   : LOBSANG BARRIGA                                   *
+//* PURPOSE  : CAPTURES ONE ENTRY WITH USERINPUT, THEN CHAINS     *
+//*            INTO IFELSE TO CLASSIFY THE NUMBERS FROM THE       *
+//*            NUMIN FEED, THEN SIGNS OFF THE DAY WITH RECONCIL.  *
+//*            STEP020 ONLY RUNS WHEN STEP010 COMES BACK CLEAN,    *
+//*            AND A RESTART CAN PICK BACK UP AT EITHER STEP.      *
+//*            STEP030 ALWAYS RUNS (COND=EVEN) SO THE BALANCE      *
+//*            REPORT REFLECTS WHATEVER ACTUALLY HAPPENED, EVEN    *
+//*            IF AN EARLIER STEP FAILED.                          *
+//*--------------------------------------------------------------*
+//* MODIFICATION HISTORY                                         *
+//*   DATE       INIT  DESCRIPTION                               *
+//*   ---------- ----  ----------------------------------------- *
+//*   2026-08-08  LB   INITIAL VERSION -- CHAINS USERINPUT INTO  *
+//*                    IFELSE AS ONE JOB STREAM.                 *
+//*   2026-08-08  LB   CORRECTED STEP010'S DD NAME AND DCB TO     *
+//*                    MATCH THE PROGRAMS THEY ACTUALLY FEED,     *
+//*                    ADDED THE DD'S STEP020 PICKED UP SINCE    *
+//*                    (THRESHM, IFELSE.RPT, IFELSE.CKP), AND     *
+//*                    FIXED THE COND EXPLANATION BELOW.          *
+//*   2026-08-08  LB   RENAMED THE DOTTED DD'S (USERIN.LOG,        *
+//*                    IFELSE.RPT, IFELSE.CKP) -- THOSE AREN'T     *
+//*                    LEGAL DDNAMES OUTSIDE A CATALOGED           *
+//*                    PROCEDURE OVERRIDE. GAVE STEP010 ITS OWN    *
+//*                    DATASET FOR THE LOG IT ACTUALLY WRITES      *
+//*                    INSTEAD OF POINTING IT AT NUMIN, WHICH      *
+//*                    STEP020 READS IN A DIFFERENT LAYOUT AND     *
+//*                    WHICH COMES FROM THE UPSTREAM FEED, NOT     *
+//*                    FROM USERINPUT. ALSO DROPPED STEP020'S      *
+//*                    PARM SO THE THRESHOLD NOW COMES FROM        *
+//*                    THRESHM LIKE IT DOES EVERY OTHER DAY.       *
+//*   2026-08-08  LB   ADDED THE CUSTSEQ DD TO BOTH STEPS -- THE   *
+//*                    SHARED CUST-ID SEQUENCE USERINPUT AND       *
+//*                    IFELSE NOW BOTH DRAW FROM. ADDED STEP030 TO *
+//*                    RUN RECONCIL AFTER STEP020 SO THE DAY'S     *
+//*                    NUMIN-VS-IFELSE.RPT BALANCE IS PART OF THE  *
+//*                    SAME JOB INSTEAD OF SOMETHING RUN BY HAND.  *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=USERINPUT
+//STEPLIB  DD   DSN=CUST.BATCH.LOADLIB,DISP=SHR
+//SYSIN    DD   DSN=CUST.BATCH.KEYIN,DISP=SHR
+//USERLOG  DD   DSN=CUST.BATCH.USERLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=47,BLKSIZE=0)
+//CUSTSEQ  DD   DSN=CUST.BATCH.CUSTSEQ,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=6,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//* STEP020 IS FLUSHED (SKIPPED) WHEN "4 LT STEP010'S RETURN CODE"
+//* IS TRUE -- I.E. WHEN STEP010 CAME BACK WORSE THAN A WARNING
+//* (RC GREATER THAN 4). A NORMAL (RC=0) OR WARNING (RC=4) COMPLETION
+//* OF STEP010 LETS STEP020 RUN.
+//*
+//* NO PARM IS SUPPLIED HERE SO THE THRESHOLD FALLS THROUGH TO THE
+//* THRESHM MASTER (SEE IFELSE'S 0100-GET-THRESHOLD) -- THE NORMAL,
+//* EVERYDAY SOURCE OF THE CUTOFF. A ONE-OFF OVERRIDE CAN STILL BE
+//* ADDED HERE WITH PARM='nn' WHEN SOMEONE NEEDS TO BYPASS THE
+//* MASTER FOR A SINGLE RUN.
+//*
+//STEP020  EXEC PGM=IFELSE,
+//             COND=(4,LT,STEP010)
+//STEPLIB  DD   DSN=CUST.BATCH.LOADLIB,DISP=SHR
+//NUMIN    DD   DSN=CUST.BATCH.NUMIN,DISP=SHR
+//THRESCTL DD   DSN=CUST.BATCH.THRESCTL,DISP=SHR
+//THRESHM  DD   DSN=CUST.BATCH.THRESHM,DISP=SHR
+//IFLRPT   DD   DSN=CUST.BATCH.IFELSE.RPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//IFLCKP   DD   DSN=CUST.BATCH.IFELSE.CKP,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=24,BLKSIZE=0)
+//CUSTSEQ  DD   DSN=CUST.BATCH.CUSTSEQ,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=6,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//* STEP030 SIGNS OFF THE DAY'S BATCH -- IT RUNS WHETHER OR NOT
+//* STEP010/STEP020 COMPLETED CLEANLY (COND=EVEN) SO A FAILED OR
+//* SKIPPED STEP SHOWS UP AS A BALANCE DISCREPANCY INSTEAD OF JUST
+//* NOT RUNNING. IT RE-READS NUMIN AND IFLRPT (BOTH DISP=SHR, SINCE
+//* RECONCIL ONLY EVER OPENS THEM FOR INPUT) TO PROVE NOTHING IFELSE
+//* READ WENT UNCLASSIFIED; USERLOG'S TODAY COUNT RIDES ALONG FOR
+//* INFORMATION ONLY.
+//*
+//STEP030  EXEC PGM=RECONCIL,
+//             COND=EVEN
+//STEPLIB  DD   DSN=CUST.BATCH.LOADLIB,DISP=SHR
+//NUMIN    DD   DSN=CUST.BATCH.NUMIN,DISP=SHR
+//IFLRPT   DD   DSN=CUST.BATCH.IFELSE.RPT,DISP=SHR
+//USERLOG  DD   DSN=CUST.BATCH.USERLOG,DISP=SHR
+//RECRPT   DD   DSN=CUST.BATCH.RECONCIL.RPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
